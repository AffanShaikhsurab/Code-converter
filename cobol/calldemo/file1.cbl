@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. File1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALLDEMO-TXN-FILE ASSIGN TO 'calldemo.txn'
+               FILE STATUS IS WS-TXN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> One record per transaction (req 020) - VAR1/VAR2 used to be
+      *> WORKING-STORAGE literals (1000/2000), which meant this CALL
+      *> USING pattern could only ever prove out the same two numbers.
+       FD  CALLDEMO-TXN-FILE.
+       01  CALLDEMO-TXN-RECORD.
+           05  TXN-VAR1            PIC 9(4).
+           05  TXN-VAR2            PIC 9(4).
+           05  TXN-TYPE            PIC X(2).
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE        PIC X VALUE 'N'.
+       01 VAR1                  PIC 9(4).
+       01 VAR2                  PIC 9(4).
+       01 WS-TXN-TYPE           PIC X(2).
+       01 WS-VAR3               PIC 9(4).
+       01 WS-FILE2-STATUS       PIC X(1).
+
+       01 WS-TXN-STATUS         PIC XX VALUE '00'.
+       01 WS-ERROR-FILE-NAME    PIC X(20).
+       01 WS-ERROR-STATUS       PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CALLDEMO-TXN-FILE
+           IF WS-TXN-STATUS NOT = '00'
+               MOVE 'CALLDEMO-TXN' TO WS-ERROR-FILE-NAME
+               MOVE WS-TXN-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           DISPLAY 'File1: Start of program'
+           PERFORM READ-TRANSACTIONS
+           CLOSE CALLDEMO-TXN-FILE
+           STOP RUN.
+
+       READ-TRANSACTIONS.
+           READ CALLDEMO-TXN-FILE INTO CALLDEMO-TXN-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE TXN-VAR1 TO VAR1
+                   MOVE TXN-VAR2 TO VAR2
+                   MOVE TXN-TYPE TO WS-TXN-TYPE
+                   PERFORM ADD-VARS
+                   PERFORM CALL-FILE2
+                   PERFORM READ-TRANSACTIONS
+           END-READ.
+
+       ADD-VARS.
+           COMPUTE VAR1 = VAR1 + VAR2
+               ON SIZE ERROR
+                   DISPLAY 'File1 ABEND: VAR1 overflow adding ' VAR2
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE CALLDEMO-TXN-FILE
+                   STOP RUN
+           END-COMPUTE
+           DISPLAY 'File1: VAR1 after addition = ', VAR1.
+
+       CALL-FILE2.
+           CALL 'File2' USING VAR1, WS-TXN-TYPE, WS-VAR3,
+               WS-FILE2-STATUS
+           IF WS-FILE2-STATUS NOT = '0'
+               DISPLAY 'File1: File2 reported failure status '
+                   WS-FILE2-STATUS
+           ELSE
+               DISPLAY 'File1: File2 returned VAR3 = ', WS-VAR3
+           END-IF.
+
+       OPEN-ERROR.
+           DISPLAY 'File1 ABEND: OPEN FAILED FOR ' WS-ERROR-FILE-NAME
+               ' - FILE STATUS ' WS-ERROR-STATUS
+           MOVE 12 TO RETURN-CODE
+           STOP RUN.
