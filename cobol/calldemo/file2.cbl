@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. File2.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MULTIPLIER PIC 9(2).
+
+       01 WS-RATE-TABLE-DATA.
+           COPY ratetbl.
+       01 RATE-TABLE REDEFINES WS-RATE-TABLE-DATA.
+           05  RATE-ENTRY OCCURS 5 TIMES INDEXED BY RATE-IDX.
+               10  RATE-TXN-TYPE       PIC X(2).
+               10  RATE-MULTIPLIER     PIC 9(2).
+
+       LINKAGE SECTION.
+       01 FILE1-VAR1 PIC 9(4).
+       01 FILE1-TXN-TYPE PIC X(2).
+       01 FILE1-VAR3 PIC 9(4).
+      *> '0' = computation succeeded, the only outcome this simple
+      *> multiply can have today - carried as a real field (req 022)
+      *> instead of File2's old STOP RUN, which left File1 no way to
+      *> tell success from failure and killed the whole run unit.
+       01 FILE1-RETURN-STATUS PIC X(1).
+
+       PROCEDURE DIVISION USING FILE1-VAR1, FILE1-TXN-TYPE, FILE1-VAR3,
+               FILE1-RETURN-STATUS.
+       MAIN-LOGIC.
+           DISPLAY "File2: Received VAR1 = ", FILE1-VAR1,
+               " TXN-TYPE = ", FILE1-TXN-TYPE.
+           PERFORM LOOKUP-RATE
+           COMPUTE FILE1-VAR3 = FILE1-VAR1 * WS-MULTIPLIER
+               ON SIZE ERROR
+                   DISPLAY "File2: VAR3 overflow multiplying ",
+                       FILE1-VAR1, " by ", WS-MULTIPLIER
+                   MOVE '1' TO FILE1-RETURN-STATUS
+                   GOBACK
+           END-COMPUTE
+           MOVE '0' TO FILE1-RETURN-STATUS
+           DISPLAY "File2: VAR3 after computation = ", FILE1-VAR3.
+           GOBACK.
+
+       LOOKUP-RATE.
+           SET RATE-IDX TO 1
+           PERFORM UNTIL RATE-IDX > 5
+                   OR RATE-TXN-TYPE (RATE-IDX) = FILE1-TXN-TYPE
+                   OR RATE-TXN-TYPE (RATE-IDX) = 'ZZ'
+               SET RATE-IDX UP BY 1
+           END-PERFORM
+           MOVE RATE-MULTIPLIER (RATE-IDX) TO WS-MULTIPLIER.
