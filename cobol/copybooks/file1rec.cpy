@@ -0,0 +1,38 @@
+      *> Shared record layout for file1.dat, used by FILE1, FILE2 and
+      *> the audit report program so all three agree on one definition.
+      *> FILE1-REC-KEY is the RECORD KEY for file1.dat's indexed
+      *> organization, so one bad NUMBER-VALUE can be looked up and
+      *> corrected directly instead of re-keying the whole file. Key
+      *> 000000 is reserved for the batch header and 999999 for the
+      *> batch trailer so both sort to the ends of the keyed file.
+           05  FILE1-REC-KEY       PIC 9(6).
+           05  FILE1-REC-TYPE      PIC X(1).
+               88  FILE1-IS-HEADER     VALUE 'H'.
+               88  FILE1-IS-DETAIL     VALUE 'D'.
+               88  FILE1-IS-TRAILER    VALUE 'T'.
+      *> FILE1-IS-REVERSAL (req 024) flags a detail record whose
+      *> NUMBER-VALUE (the positive amount of the entry being
+      *> corrected) should be subtracted from the running total
+      *> instead of added, so a bad entry can be reversed with a new
+      *> record instead of hand-editing file1.dat.
+               88  FILE1-IS-REVERSAL   VALUE 'R'.
+      *> NUMBER-VALUE carries cents (req 010) as PIC 9(6)V99 COMP-3 -
+      *> these totals feed dollar reconciliation downstream, so
+      *> truncating fractional amounts caused real out-of-balance
+      *> conditions. The header/trailer REDEFINES below are repadded
+      *> to match FILE1-DETAIL-DATA's new (shorter, packed) length.
+      *> Signed (req 024) so a reversal's running-total effect and a
+      *> batch's net control total can go negative; COMP-3 already
+      *> reserves a sign nibble whether or not the PICTURE is signed,
+      *> so this doesn't change FILE1-DETAIL-DATA's byte length.
+           05  FILE1-DETAIL-DATA.
+               10  NUMBER-VALUE        PIC S9(6)V99 COMP-3.
+               10  FILLER              PIC X(14).
+           05  FILE1-HEADER-DATA REDEFINES FILE1-DETAIL-DATA.
+               10  HDR-RUN-DATE        PIC 9(8).
+               10  HDR-BATCH-ID        PIC X(10).
+               10  FILLER              PIC X(1).
+           05  FILE1-TRAILER-DATA REDEFINES FILE1-DETAIL-DATA.
+               10  TRLR-RECORD-COUNT   PIC 9(6).
+               10  TRLR-CONTROL-TOTAL  PIC S9(6)V99 COMP-3.
+               10  FILLER              PIC X(8).
