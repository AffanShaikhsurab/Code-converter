@@ -0,0 +1,12 @@
+      *> Static transaction-type -> multiplier rate table (req 021).
+      *> File2 used to always COMPUTE VAR3 = FILE1-VAR1 * 2; looking
+      *> the multiplier up here instead lets new transaction types get
+      *> their own calculation rule without touching File2's code.
+      *> Type 'ZZ' is the last entry and is reserved as the fallback
+      *> for any transaction type not otherwise listed, preserving the
+      *> original always-double behavior as the default rule.
+           05  FILLER              PIC X(4) VALUE 'A101'.
+           05  FILLER              PIC X(4) VALUE 'B102'.
+           05  FILLER              PIC X(4) VALUE 'C105'.
+           05  FILLER              PIC X(4) VALUE 'D110'.
+           05  FILLER              PIC X(4) VALUE 'ZZ02'.
