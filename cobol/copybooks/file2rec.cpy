@@ -0,0 +1,26 @@
+      *> Shared record layout for file2.dat, used by FILE2 itself and
+      *> every downstream reader (FILE1RECON, FILE2GLX, FILE2BAL,
+      *> ARCHUTIL) so all of them agree on one definition - four
+      *> independently hand-rolled copies of this FD drifted out of
+      *> sync with each other across req014/015/017/024 and produced
+      *> silent packed-decimal corruption, the same problem
+      *> file1rec.cpy already solves for file1.dat.
+      *> TOTAL/TRAILER-GRAND-TOTAL carry cents (req 010) and are signed
+      *> (req 024) so a batch with reversals can carry a negative
+      *> running/grand total; widened to S9(9)V99 COMP-3 (req 010/024
+      *> follow-through) since a PIC S9(6)V99 accumulator overflows
+      *> well within a large batch's legitimate range. The FILLERs
+      *> below are sized to keep both REDEFINES groups at the same
+      *> 24-byte length.
+           05  FILE2-REC-TYPE       PIC X(1).
+           05  FILE2-DETAIL.
+               10  TOTAL            PIC S9(9)V99 COMP-3.
+               10  FILLER           PIC X(18).
+           05  FILE2-TRAILER REDEFINES FILE2-DETAIL.
+               10  TRAILER-RECORD-COUNT  PIC 9(6).
+               10  TRAILER-GRAND-TOTAL   PIC S9(9)V99 COMP-3.
+               10  FILLER                PIC X(12).
+           05  FILE2-HEADER REDEFINES FILE2-DETAIL.
+               10  HDR2-BUSINESS-DATE    PIC 9(8).
+               10  HDR2-RUN-DATE         PIC 9(8).
+               10  HDR2-RUN-TIME         PIC 9(8).
