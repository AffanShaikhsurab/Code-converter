@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE2RPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO 'file1.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FILE1-REC-KEY
+               FILE STATUS IS WS-FILE1-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'file2.rpt'
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE1.
+       01  FILE1-RECORD.
+           COPY file1rec.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE        PIC X VALUE 'N'.
+      *> Carries cents (req 010) to match NUMBER-VALUE in file1rec.cpy.
+      *> Signed (req 024) so a reversal record can drive it negative,
+      *> and widened to S9(9)V99 to match file1.cbl's own WS-TOTAL -
+      *> a PIC S9(6)V99 accumulator overflows well within a large
+      *> batch's legitimate range.
+       01 WS-TOTAL              PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-RECORD-COUNT       PIC 9(6) VALUE 0.
+       01 WS-RUN-DATE           PIC 9(8).
+
+       01 WS-FILE1-STATUS       PIC XX VALUE '00'.
+       01 WS-REPORT-STATUS      PIC XX VALUE '00'.
+       01 WS-ERROR-FILE-NAME    PIC X(20).
+       01 WS-ERROR-STATUS       PIC XX.
+
+       01 WS-HEADER-LINE.
+           05  FILLER           PIC X(22) VALUE
+               'FILE1 AUDIT REPORT - '.
+           05  WS-HDR-DATE      PIC 9(8).
+           05  FILLER           PIC X(50) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+           05  FILLER           PIC X(10) VALUE 'NUMBER: '.
+           05  WS-DTL-NUMBER    PIC -(5)9.99.
+           05  FILLER           PIC X(10) VALUE ' TOTAL: '.
+           05  WS-DTL-TOTAL     PIC -(8)9.99.
+           05  FILLER           PIC X(40) VALUE SPACES.
+
+       01 WS-FOOTER-LINE.
+           05  FILLER           PIC X(20) VALUE 'GRAND TOTAL: '.
+           05  WS-FTR-TOTAL     PIC -(8)9.99.
+           05  FILLER           PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT FILE1
+           IF WS-FILE1-STATUS NOT = '00'
+               MOVE 'FILE1' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE1-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'REPORT-FILE' TO WS-ERROR-FILE-NAME
+               MOVE WS-REPORT-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           PERFORM WRITE-HEADER
+           PERFORM READ-FILE1
+           PERFORM WRITE-FOOTER
+           CLOSE FILE1
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       WRITE-HEADER.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-HDR-DATE
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE.
+
+       READ-FILE1.
+           READ FILE1 INTO FILE1-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+               NOT AT END
+                   IF FILE1-IS-DETAIL
+                       ADD NUMBER-VALUE TO WS-TOTAL ROUNDED
+                           ON SIZE ERROR
+                               DISPLAY
+                                   'FILE2RPT ABEND: WS-TOTAL overflow'
+                                   ' adding ' NUMBER-VALUE
+                               MOVE 16 TO RETURN-CODE
+                               CLOSE FILE1
+                               CLOSE REPORT-FILE
+                               STOP RUN
+                       END-ADD
+                       ADD 1 TO WS-RECORD-COUNT
+                       MOVE NUMBER-VALUE TO WS-DTL-NUMBER
+                       MOVE WS-TOTAL TO WS-DTL-TOTAL
+                       WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+                   END-IF
+      *> A reversal's own NUMBER-VALUE is always the positive magnitude
+      *> being corrected (req 024) - a negative one is malformed input
+      *> and would flip this SUBTRACT into silently increasing
+      *> WS-TOTAL instead of decreasing it, the same defect guarded
+      *> against in file1.cbl's own VALIDATE-AND-ADD.
+                   IF FILE1-IS-REVERSAL
+                       IF NUMBER-VALUE < 0
+                           DISPLAY 'FILE2RPT: skipping malformed '
+                               'reversal - negative NUMBER-VALUE '
+                               NUMBER-VALUE
+                       ELSE
+                           SUBTRACT NUMBER-VALUE FROM WS-TOTAL ROUNDED
+                               ON SIZE ERROR
+                                   DISPLAY
+                                       'FILE2RPT ABEND: WS-TOTAL'
+                                       ' overflow on reversal '
+                                       NUMBER-VALUE
+                                   MOVE 16 TO RETURN-CODE
+                                   CLOSE FILE1
+                                   CLOSE REPORT-FILE
+                                   STOP RUN
+                           END-SUBTRACT
+                           ADD 1 TO WS-RECORD-COUNT
+                           MOVE NUMBER-VALUE TO WS-DTL-NUMBER
+                           MOVE WS-TOTAL TO WS-DTL-TOTAL
+                           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+                       END-IF
+                   END-IF
+                   PERFORM READ-FILE1
+           END-READ.
+
+       WRITE-FOOTER.
+           MOVE WS-TOTAL TO WS-FTR-TOTAL
+           WRITE REPORT-RECORD FROM WS-FOOTER-LINE.
+
+       OPEN-ERROR.
+           DISPLAY 'FILE2RPT ABEND: OPEN FAILED FOR ' WS-ERROR-FILE-NAME
+               ' - FILE STATUS ' WS-ERROR-STATUS
+           MOVE 12 TO RETURN-CODE
+           STOP RUN.
