@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE2GLX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE2 ASSIGN TO 'file2.dat'
+               FILE STATUS IS WS-FILE2-STATUS.
+           SELECT GL-EXTRACT ASSIGN TO 'file2.glx'
+               FILE STATUS IS WS-GLX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE2.
+       01  FILE2-RECORD.
+           COPY file2rec.
+
+      *> Fixed-width interface layout the GL import expects: account
+      *> code, business date, signed amount with an implied 2-decimal
+      *> point (req 015). One line per business day, posting the day's
+      *> grand total to the configured GL account. GLX-AMOUNT carries
+      *> its sign as a trailing separate character (req 024) rather
+      *> than an overpunch, since the GL import reads this as plain
+      *> DISPLAY text, not COBOL zoned decimal.
+       FD  GL-EXTRACT.
+       01  GL-EXTRACT-RECORD.
+           05  GLX-ACCOUNT-CODE     PIC X(10).
+           05  GLX-BUSINESS-DATE    PIC 9(8).
+           05  GLX-AMOUNT           PIC S9(9)V99
+               SIGN IS TRAILING SEPARATE CHARACTER.
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE2       PIC X VALUE 'N'.
+       01 WS-BUSINESS-DATE      PIC 9(8) VALUE 0.
+      *> Widened to S9(9)V99 (req 010/024 follow-through) to match
+      *> TOTAL/TRAILER-GRAND-TOTAL in file2rec.cpy - a PIC S9(6)V99
+      *> field would silently truncate high-order digits before the
+      *> value ever reaches GLX-AMOUNT below, once the total reached
+      *> 1,000,000.00 or more.
+       01 WS-GRAND-TOTAL        PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-FOUND-TRAILER      PIC X VALUE 'N'.
+
+      *> Default GL posting account for these totals; a real shop
+      *> would drive this from a parameter file the way FILE2's own
+      *> append mode is (req 009) once more than one account is needed.
+       01 WS-GL-ACCOUNT-CODE    PIC X(10) VALUE '0000100000'.
+
+       01 WS-FILE2-STATUS       PIC XX VALUE '00'.
+       01 WS-GLX-STATUS         PIC XX VALUE '00'.
+       01 WS-ERROR-FILE-NAME    PIC X(20).
+       01 WS-ERROR-STATUS       PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT FILE2
+           IF WS-FILE2-STATUS NOT = '00'
+               MOVE 'FILE2' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE2-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           PERFORM READ-FILE2
+           CLOSE FILE2
+           IF WS-FOUND-TRAILER = 'Y'
+               OPEN OUTPUT GL-EXTRACT
+               IF WS-GLX-STATUS NOT = '00'
+                   MOVE 'GL-EXTRACT' TO WS-ERROR-FILE-NAME
+                   MOVE WS-GLX-STATUS TO WS-ERROR-STATUS
+                   PERFORM OPEN-ERROR
+               END-IF
+               PERFORM WRITE-GL-EXTRACT-RECORD
+               CLOSE GL-EXTRACT
+           ELSE
+               DISPLAY 'FILE2GLX ABEND: no trailer record found in '
+                   'file2.dat - nothing to extract'
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       READ-FILE2.
+           READ FILE2 INTO FILE2-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE2
+               NOT AT END
+                   EVALUATE FILE2-REC-TYPE
+                       WHEN 'H'
+                           MOVE HDR2-BUSINESS-DATE TO WS-BUSINESS-DATE
+                       WHEN 'T'
+                           MOVE TRAILER-GRAND-TOTAL TO WS-GRAND-TOTAL
+                           MOVE 'Y' TO WS-FOUND-TRAILER
+                   END-EVALUATE
+                   PERFORM READ-FILE2
+           END-READ.
+
+       WRITE-GL-EXTRACT-RECORD.
+           MOVE WS-GL-ACCOUNT-CODE TO GLX-ACCOUNT-CODE
+           MOVE WS-BUSINESS-DATE TO GLX-BUSINESS-DATE
+           MOVE WS-GRAND-TOTAL TO GLX-AMOUNT
+           WRITE GL-EXTRACT-RECORD
+           DISPLAY 'FILE2GLX: extracted ' GLX-AMOUNT
+               ' for account ' GLX-ACCOUNT-CODE
+               ' business date ' GLX-BUSINESS-DATE.
+
+       OPEN-ERROR.
+           DISPLAY 'FILE2GLX ABEND: OPEN FAILED FOR ' WS-ERROR-FILE-NAME
+               ' - FILE STATUS ' WS-ERROR-STATUS
+           MOVE 12 TO RETURN-CODE
+           STOP RUN.
