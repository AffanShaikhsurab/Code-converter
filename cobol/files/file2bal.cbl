@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE2BAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE2 ASSIGN TO 'file2.dat'
+               FILE STATUS IS WS-FILE2-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE2.
+       01  FILE2-RECORD.
+           COPY file2rec.
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE        PIC X VALUE 'N'.
+       01 WS-BUSINESS-DATE      PIC 9(8) VALUE 0.
+      *> Widened to S9(9)V99 (req 010/024 follow-through) to match
+      *> TOTAL/TRAILER-GRAND-TOTAL in file2rec.cpy - a PIC S9(6)V99
+      *> field would silently truncate high-order digits once the
+      *> balance reached 1,000,000.00 or more.
+       01 WS-CURRENT-BALANCE    PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-FOUND-ANY-DETAIL   PIC X VALUE 'N'.
+
+       01 WS-FILE2-STATUS       PIC XX VALUE '00'.
+       01 WS-ERROR-FILE-NAME    PIC X(20).
+       01 WS-ERROR-STATUS       PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT FILE2
+           IF WS-FILE2-STATUS NOT = '00'
+               MOVE 'FILE2' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE2-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           PERFORM READ-FILE2
+           CLOSE FILE2
+           PERFORM DISPLAY-BALANCE
+           STOP RUN.
+
+       READ-FILE2.
+           READ FILE2 INTO FILE2-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+               NOT AT END
+                   EVALUATE FILE2-REC-TYPE
+                       WHEN 'H'
+                           MOVE HDR2-BUSINESS-DATE TO WS-BUSINESS-DATE
+                       WHEN 'D'
+                           MOVE TOTAL TO WS-CURRENT-BALANCE
+                           MOVE 'Y' TO WS-FOUND-ANY-DETAIL
+                       WHEN 'T'
+                           MOVE TRAILER-GRAND-TOTAL
+                               TO WS-CURRENT-BALANCE
+                   END-EVALUATE
+                   PERFORM READ-FILE2
+           END-READ.
+
+       DISPLAY-BALANCE.
+           IF WS-FOUND-ANY-DETAIL = 'N'
+               DISPLAY 'FILE2BAL: no activity recorded in file2.dat'
+           ELSE
+               DISPLAY 'FILE2BAL: current balance for business date '
+                   WS-BUSINESS-DATE ' is ' WS-CURRENT-BALANCE
+           END-IF.
+
+       OPEN-ERROR.
+           DISPLAY 'FILE2BAL ABEND: OPEN FAILED FOR ' WS-ERROR-FILE-NAME
+               ' - FILE STATUS ' WS-ERROR-STATUS
+           MOVE 12 TO RETURN-CODE
+           STOP RUN.
