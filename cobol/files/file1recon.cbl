@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE1RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO 'file1.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FILE1-REC-KEY
+               FILE STATUS IS WS-FILE1-STATUS.
+           SELECT FILE2 ASSIGN TO 'file2.dat'
+               FILE STATUS IS WS-FILE2-STATUS.
+           SELECT RECON-REPORT ASSIGN TO 'file1recon.rpt'
+               FILE STATUS IS WS-RECON-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE1.
+       01  FILE1-RECORD.
+           COPY file1rec.
+
+       FD  FILE2.
+       01  FILE2-RECORD.
+           COPY file2rec.
+
+       FD  RECON-REPORT.
+       01  RECON-REPORT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE1       PIC X VALUE 'N'.
+       01 WS-END-OF-FILE2       PIC X VALUE 'N'.
+
+      *> Independently re-summed from file1.dat's own detail records,
+      *> so a silent bug in FILE2's copy loop can't slip through
+      *> unnoticed (req 014) - this total is never taken from file2.dat.
+       01 WS-FILE1-TOTAL        PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-FILE1-DETAIL-COUNT PIC 9(6) VALUE 0.
+
+       01 WS-FILE2-FINAL-TOTAL  PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-FILE2-RECORD-COUNT PIC 9(6) VALUE 0.
+       01 WS-FILE2-FOUND-TRLR   PIC X VALUE 'N'.
+
+       01 WS-VARIANCE            PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-RECON-STATUS        PIC X(4) VALUE 'PASS'.
+
+       01 WS-FILE1-STATUS        PIC XX VALUE '00'.
+       01 WS-FILE2-STATUS        PIC XX VALUE '00'.
+       01 WS-RECON-REPORT-STATUS PIC XX VALUE '00'.
+       01 WS-ERROR-FILE-NAME     PIC X(20).
+       01 WS-ERROR-STATUS        PIC XX.
+
+       01 WS-HEADER-LINE.
+           05  FILLER            PIC X(30) VALUE
+               'FILE1/FILE2 RECONCILIATION'.
+           05  FILLER            PIC X(50) VALUE SPACES.
+
+       01 WS-DETAIL-LINE-1.
+           05  FILLER             PIC X(23) VALUE
+               'FILE1 RE-SUMMED TOTAL:'.
+           05  WS-DTL-FILE1-TOTAL  PIC -(8)9.99.
+           05  FILLER             PIC X(6) VALUE '  CNT '.
+           05  WS-DTL-FILE1-COUNT  PIC Z(5)9.
+           05  FILLER             PIC X(30) VALUE SPACES.
+
+       01 WS-DETAIL-LINE-2.
+           05  FILLER             PIC X(23) VALUE
+               'FILE2 TRAILER TOTAL:  '.
+           05  WS-DTL-FILE2-TOTAL  PIC -(8)9.99.
+           05  FILLER             PIC X(6) VALUE '  CNT '.
+           05  WS-DTL-FILE2-COUNT  PIC Z(5)9.
+           05  FILLER             PIC X(30) VALUE SPACES.
+
+       01 WS-DETAIL-LINE-3.
+           05  FILLER             PIC X(23) VALUE
+               'VARIANCE:             '.
+           05  WS-DTL-VARIANCE     PIC -(8)9.99.
+           05  FILLER             PIC X(42) VALUE SPACES.
+
+       01 WS-FOOTER-LINE.
+           05  FILLER            PIC X(16) VALUE 'RECON RESULT:   '.
+           05  WS-FTR-STATUS     PIC X(4).
+           05  FILLER            PIC X(60) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM SUM-FILE1
+           PERFORM READ-FILE2-TRAILER
+           PERFORM COMPUTE-VARIANCE
+           PERFORM WRITE-RECON-REPORT
+           CLOSE FILE1
+           CLOSE FILE2
+           CLOSE RECON-REPORT
+           IF WS-RECON-STATUS NOT = 'PASS'
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT FILE1
+           IF WS-FILE1-STATUS NOT = '00'
+               MOVE 'FILE1' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE1-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           OPEN INPUT FILE2
+           IF WS-FILE2-STATUS NOT = '00'
+               MOVE 'FILE2' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE2-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           OPEN OUTPUT RECON-REPORT
+           IF WS-RECON-REPORT-STATUS NOT = '00'
+               MOVE 'RECON-REPORT' TO WS-ERROR-FILE-NAME
+               MOVE WS-RECON-REPORT-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF.
+
+       SUM-FILE1.
+           READ FILE1 INTO FILE1-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE1
+               NOT AT END
+                   IF FILE1-IS-DETAIL
+                       ADD NUMBER-VALUE TO WS-FILE1-TOTAL ROUNDED
+                       ADD 1 TO WS-FILE1-DETAIL-COUNT
+                   END-IF
+      *> A reversal's own NUMBER-VALUE is always the positive magnitude
+      *> being corrected (req 024) - a negative one is malformed input
+      *> and would flip this SUBTRACT into silently increasing
+      *> WS-FILE1-TOTAL instead of decreasing it, the same defect
+      *> guarded against in file1.cbl's own VALIDATE-AND-ADD.
+                   IF FILE1-IS-REVERSAL
+                       IF NUMBER-VALUE < 0
+                           DISPLAY 'FILE1RECON: skipping malformed '
+                               'reversal - negative NUMBER-VALUE '
+                               NUMBER-VALUE
+                       ELSE
+                           SUBTRACT NUMBER-VALUE FROM WS-FILE1-TOTAL
+                               ROUNDED
+                           ADD 1 TO WS-FILE1-DETAIL-COUNT
+                       END-IF
+                   END-IF
+                   PERFORM SUM-FILE1
+           END-READ.
+
+      *> file2.dat's REC-TYPE 'T' trailer (req 013's header comes
+      *> first, then details, then this trailer) carries the final
+      *> grand total FILE2's copy loop actually produced.
+       READ-FILE2-TRAILER.
+           READ FILE2 INTO FILE2-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE2
+               NOT AT END
+                   IF FILE2-REC-TYPE = 'T'
+                       MOVE TRAILER-GRAND-TOTAL
+                           TO WS-FILE2-FINAL-TOTAL
+                       MOVE TRAILER-RECORD-COUNT
+                           TO WS-FILE2-RECORD-COUNT
+                       MOVE 'Y' TO WS-FILE2-FOUND-TRLR
+                   END-IF
+                   PERFORM READ-FILE2-TRAILER
+           END-READ.
+
+       COMPUTE-VARIANCE.
+           COMPUTE WS-VARIANCE ROUNDED =
+               WS-FILE1-TOTAL - WS-FILE2-FINAL-TOTAL
+           IF WS-FILE2-FOUND-TRLR = 'N'
+               MOVE 'NOTR' TO WS-RECON-STATUS
+           ELSE
+               IF WS-VARIANCE = 0
+                   MOVE 'PASS' TO WS-RECON-STATUS
+               ELSE
+                   MOVE 'FAIL' TO WS-RECON-STATUS
+               END-IF
+           END-IF.
+
+       WRITE-RECON-REPORT.
+           WRITE RECON-REPORT-RECORD FROM WS-HEADER-LINE
+           MOVE WS-FILE1-TOTAL TO WS-DTL-FILE1-TOTAL
+           MOVE WS-FILE1-DETAIL-COUNT TO WS-DTL-FILE1-COUNT
+           WRITE RECON-REPORT-RECORD FROM WS-DETAIL-LINE-1
+           MOVE WS-FILE2-FINAL-TOTAL TO WS-DTL-FILE2-TOTAL
+           MOVE WS-FILE2-RECORD-COUNT TO WS-DTL-FILE2-COUNT
+           WRITE RECON-REPORT-RECORD FROM WS-DETAIL-LINE-2
+           MOVE WS-VARIANCE TO WS-DTL-VARIANCE
+           WRITE RECON-REPORT-RECORD FROM WS-DETAIL-LINE-3
+           MOVE WS-RECON-STATUS TO WS-FTR-STATUS
+           WRITE RECON-REPORT-RECORD FROM WS-FOOTER-LINE
+           DISPLAY 'FILE1RECON: ' WS-RECON-STATUS
+               ' - FILE1 total ' WS-FILE1-TOTAL
+               ' FILE2 total ' WS-FILE2-FINAL-TOTAL
+               ' variance ' WS-VARIANCE.
+
+       OPEN-ERROR.
+           DISPLAY 'FILE1RECON ABEND: OPEN FAILED FOR '
+               WS-ERROR-FILE-NAME ' - FILE STATUS ' WS-ERROR-STATUS
+           MOVE 12 TO RETURN-CODE
+           STOP RUN.
