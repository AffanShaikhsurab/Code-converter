@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHUTIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO 'file1.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FILE1-REC-KEY
+               FILE STATUS IS WS-FILE1-STATUS.
+           SELECT FILE1-HIST ASSIGN TO 'file1.hist'
+               FILE STATUS IS WS-FILE1-HIST-STATUS.
+           SELECT FILE2 ASSIGN TO 'file2.dat'
+               FILE STATUS IS WS-FILE2-STATUS.
+           SELECT FILE2-HIST ASSIGN TO 'file2.hist'
+               FILE STATUS IS WS-FILE2-HIST-STATUS.
+           SELECT ARCH-PARM-FILE ASSIGN TO 'archive.parm'
+               FILE STATUS IS WS-ARCH-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE1.
+       01  FILE1-RECORD.
+           COPY file1rec.
+
+       FD  FILE1-HIST.
+       01  FILE1-HIST-RECORD.
+           COPY file1rec.
+
+       FD  FILE2.
+       01  FILE2-RECORD.
+           COPY file2rec.
+
+       FD  FILE2-HIST.
+       01  FILE2-HIST-RECORD         PIC X(25).
+
+      *> Retention period, in days, driving the age-out cutoff below
+      *> (req 016). Missing archive.parm defaults to 90 days, the way
+      *> a missing file2.parm defaults FILE2 to overwrite mode
+      *> (req 009).
+       FD  ARCH-PARM-FILE.
+       01  ARCH-PARM-RECORD.
+           05  ARCH-RETENTION-DAYS   PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE           PIC X VALUE 'N'.
+       01 WS-TODAY                 PIC 9(8).
+       01 WS-RETENTION-DAYS        PIC 9(4) VALUE 90.
+       01 WS-CUTOFF-INTEGER        PIC S9(9) VALUE 0.
+       01 WS-BATCH-DATE-INTEGER    PIC S9(9) VALUE 0.
+       01 WS-SHOULD-ARCHIVE        PIC X VALUE 'N'.
+       01 WS-ARCHIVED-COUNT        PIC 9(6) VALUE 0.
+
+       01 WS-FILE1-STATUS          PIC XX VALUE '00'.
+       01 WS-FILE1-HIST-STATUS     PIC XX VALUE '00'.
+       01 WS-FILE2-STATUS          PIC XX VALUE '00'.
+       01 WS-FILE2-HIST-STATUS     PIC XX VALUE '00'.
+       01 WS-ARCH-PARM-STATUS      PIC XX VALUE '00'.
+       01 WS-ERROR-FILE-NAME       PIC X(20).
+       01 WS-ERROR-STATUS          PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-RETENTION-PARM
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           COMPUTE WS-CUTOFF-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY) - WS-RETENTION-DAYS
+           PERFORM ARCHIVE-FILE1
+           PERFORM ARCHIVE-FILE2
+           STOP RUN.
+
+       LOAD-RETENTION-PARM.
+           OPEN INPUT ARCH-PARM-FILE
+           IF WS-ARCH-PARM-STATUS = '00'
+               READ ARCH-PARM-FILE INTO ARCH-PARM-RECORD
+               IF ARCH-RETENTION-DAYS NUMERIC
+                   MOVE ARCH-RETENTION-DAYS TO WS-RETENTION-DAYS
+               END-IF
+               CLOSE ARCH-PARM-FILE
+           END-IF
+           DISPLAY 'ARCHUTIL: retention period ' WS-RETENTION-DAYS
+               ' days'.
+
+      *> file1.dat holds one batch per run, dated by its own header
+      *> record (HDR-RUN-DATE), so the archive decision is made once,
+      *> right after that first record is read.
+       ARCHIVE-FILE1.
+           OPEN INPUT FILE1
+           IF WS-FILE1-STATUS NOT = '00'
+               MOVE 'FILE1' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE1-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           MOVE 'N' TO WS-END-OF-FILE
+           MOVE 'N' TO WS-SHOULD-ARCHIVE
+           MOVE 0 TO WS-ARCHIVED-COUNT
+           READ FILE1 INTO FILE1-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+               NOT AT END
+                   IF FILE1-IS-HEADER IN FILE1-RECORD
+                       COMPUTE WS-BATCH-DATE-INTEGER =
+                           FUNCTION INTEGER-OF-DATE
+                               (HDR-RUN-DATE IN FILE1-RECORD)
+                       IF WS-BATCH-DATE-INTEGER < WS-CUTOFF-INTEGER
+                           MOVE 'Y' TO WS-SHOULD-ARCHIVE
+                       END-IF
+                   END-IF
+           END-READ
+           IF WS-SHOULD-ARCHIVE = 'Y'
+               OPEN EXTEND FILE1-HIST
+               IF WS-FILE1-HIST-STATUS = '35'
+                   OPEN OUTPUT FILE1-HIST
+                   CLOSE FILE1-HIST
+                   OPEN EXTEND FILE1-HIST
+               END-IF
+               IF WS-FILE1-HIST-STATUS NOT = '00'
+                   MOVE 'FILE1-HIST' TO WS-ERROR-FILE-NAME
+                   MOVE WS-FILE1-HIST-STATUS TO WS-ERROR-STATUS
+                   PERFORM OPEN-ERROR
+               END-IF
+               MOVE FILE1-RECORD TO FILE1-HIST-RECORD
+               WRITE FILE1-HIST-RECORD
+               ADD 1 TO WS-ARCHIVED-COUNT
+               PERFORM COPY-FILE1-TO-HISTORY
+               CLOSE FILE1-HIST
+           END-IF
+           CLOSE FILE1
+           IF WS-SHOULD-ARCHIVE = 'Y'
+               OPEN OUTPUT FILE1
+               CLOSE FILE1
+               DISPLAY 'ARCHUTIL: archived ' WS-ARCHIVED-COUNT
+                   ' FILE1 records - file1.dat purged'
+           ELSE
+               DISPLAY 'ARCHUTIL: file1.dat batch is within retention'
+                   ' - nothing archived'
+           END-IF.
+
+       COPY-FILE1-TO-HISTORY.
+           READ FILE1 INTO FILE1-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE FILE1-RECORD TO FILE1-HIST-RECORD
+                   WRITE FILE1-HIST-RECORD
+                   ADD 1 TO WS-ARCHIVED-COUNT
+                   PERFORM COPY-FILE1-TO-HISTORY
+           END-READ.
+
+       ARCHIVE-FILE2.
+           OPEN INPUT FILE2
+           IF WS-FILE2-STATUS NOT = '00'
+               MOVE 'FILE2' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE2-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           MOVE 'N' TO WS-END-OF-FILE
+           MOVE 'N' TO WS-SHOULD-ARCHIVE
+           MOVE 0 TO WS-ARCHIVED-COUNT
+           READ FILE2 INTO FILE2-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+               NOT AT END
+                   IF FILE2-REC-TYPE = 'H'
+                       COMPUTE WS-BATCH-DATE-INTEGER =
+                           FUNCTION INTEGER-OF-DATE(HDR2-BUSINESS-DATE)
+                       IF WS-BATCH-DATE-INTEGER < WS-CUTOFF-INTEGER
+                           MOVE 'Y' TO WS-SHOULD-ARCHIVE
+                       END-IF
+                   END-IF
+           END-READ
+           IF WS-SHOULD-ARCHIVE = 'Y'
+               OPEN EXTEND FILE2-HIST
+               IF WS-FILE2-HIST-STATUS = '35'
+                   OPEN OUTPUT FILE2-HIST
+                   CLOSE FILE2-HIST
+                   OPEN EXTEND FILE2-HIST
+               END-IF
+               IF WS-FILE2-HIST-STATUS NOT = '00'
+                   MOVE 'FILE2-HIST' TO WS-ERROR-FILE-NAME
+                   MOVE WS-FILE2-HIST-STATUS TO WS-ERROR-STATUS
+                   PERFORM OPEN-ERROR
+               END-IF
+               MOVE FILE2-RECORD TO FILE2-HIST-RECORD
+               WRITE FILE2-HIST-RECORD
+               ADD 1 TO WS-ARCHIVED-COUNT
+               PERFORM COPY-FILE2-TO-HISTORY
+               CLOSE FILE2-HIST
+           END-IF
+           CLOSE FILE2
+           IF WS-SHOULD-ARCHIVE = 'Y'
+               OPEN OUTPUT FILE2
+               CLOSE FILE2
+               DISPLAY 'ARCHUTIL: archived ' WS-ARCHIVED-COUNT
+                   ' FILE2 records - file2.dat purged'
+           ELSE
+               DISPLAY 'ARCHUTIL: file2.dat batch is within retention'
+                   ' - nothing archived'
+           END-IF.
+
+       COPY-FILE2-TO-HISTORY.
+           READ FILE2 INTO FILE2-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE FILE2-RECORD TO FILE2-HIST-RECORD
+                   WRITE FILE2-HIST-RECORD
+                   ADD 1 TO WS-ARCHIVED-COUNT
+                   PERFORM COPY-FILE2-TO-HISTORY
+           END-READ.
+
+       OPEN-ERROR.
+           DISPLAY 'ARCHUTIL ABEND: OPEN FAILED FOR ' WS-ERROR-FILE-NAME
+               ' - FILE STATUS ' WS-ERROR-STATUS
+           MOVE 12 TO RETURN-CODE
+           STOP RUN.
