@@ -0,0 +1,446 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO 'file1.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FILE1-REC-KEY
+               FILE STATUS IS WS-FILE1-STATUS.
+           SELECT FILE2 ASSIGN TO 'file2.dat'
+               FILE STATUS IS WS-FILE2-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'file2.ckpt'
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO 'file2.parm'
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'file2.aud'
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE1.
+       01  FILE1-RECORD.
+           COPY file1rec.
+
+      *> FILE2-RECORD's layout lives in the shared file2rec.cpy (every
+      *> downstream reader of file2.dat COPYs the same layout) the way
+      *> FILE1-RECORD's does in file1rec.cpy. FILE2-HEADER-BUSINESS-DATE
+      *> (req 013) is copied from FILE1's own HDR-RUN-DATE rather than
+      *> the system date, so file2.dat's history sorts and reports by
+      *> the business day the batch actually covers, not whatever day
+      *> the job happened to run.
+       FD  FILE2.
+       01  FILE2-RECORD.
+           COPY file2rec.
+
+      *> CKPT-RECORDS-READ/CKPT-FIRST-DETAIL/CKPT-MIN-NUMBER/
+      *> CKPT-MAX-NUMBER let WRITE-END-OF-JOB-SUMMARY report accurate
+      *> whole-run statistics after a restart (req 011/008
+      *> follow-through) - without these, a restarted run's summary
+      *> would only reflect records processed since the checkpoint,
+      *> understating the read count and possibly missing the true
+      *> min/max.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-STATUS          PIC X(1).
+           05  CKPT-RECORD-COUNT    PIC 9(6).
+           05  CKPT-TOTAL           PIC S9(9)V99 COMP-3.
+           05  CKPT-RECORDS-READ    PIC 9(6).
+           05  CKPT-FIRST-DETAIL    PIC X(1).
+           05  CKPT-MIN-NUMBER      PIC S9(6)V99 COMP-3.
+           05  CKPT-MAX-NUMBER      PIC S9(6)V99 COMP-3.
+
+      *> Optional run parameter: PARM-RUN-MODE = 'A' appends the new
+      *> day's totals onto file2.dat (OPEN EXTEND) instead of the
+      *> default OPEN OUTPUT that recreates it. Absent file2.parm
+      *> behaves exactly as before (overwrite).
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-RUN-MODE        PIC X(1).
+
+      *> One audit entry per detail record copied (req 012), so a
+      *> questioned total can be traced back to the exact input record
+      *> and running-total change that produced it.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP.
+               10  AUD-TS-DATE      PIC 9(8).
+               10  AUD-TS-TIME      PIC 9(8).
+           05  AUD-NUMBER-VALUE     PIC S9(6)V99 COMP-3.
+           05  AUD-BEFORE-TOTAL     PIC S9(9)V99 COMP-3.
+           05  AUD-AFTER-TOTAL      PIC S9(9)V99 COMP-3.
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE        PIC X VALUE 'N'.
+      *> Carries cents (req 010) to match TOTAL/CKPT-TOTAL above.
+      *> Signed (req 024) so reversal detail records can drive it
+      *> negative instead of just failing to subtract, and widened to
+      *> S9(9)V99 (matching file1.cbl's own WS-TOTAL) since a
+      *> PIC S9(6)V99 accumulator overflows well within a large batch's
+      *> legitimate range.
+       01 WS-TOTAL              PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-RECORD-COUNT       PIC 9(6) VALUE 0.
+       01 WS-CKPT-FILE-STATUS   PIC XX.
+       01 WS-CHECKPOINT-EVERY   PIC 9(4) VALUE 1000.
+       01 WS-RESTARTING         PIC X VALUE 'N'.
+       01 WS-SKIP-COUNT         PIC 9(6) VALUE 0.
+       01 WS-SKIP-READS         PIC 9(6) VALUE 0.
+
+      *> Holds the FILE2/AUDIT-FILE records still valid as of the last
+      *> checkpoint, so a restart can rewind both files back to that
+      *> exact point (req 008) instead of relying on OPEN EXTEND alone,
+      *> which would re-append records a crashed run already wrote
+      *> after its last checkpoint. Sized to the same 100000-record
+      *> batch scale as WS-SEEN-NUMBERS in file1.cbl.
+       01 WS-TRUNC-COUNT        PIC 9(6) VALUE 0.
+       01 WS-FILE2-TRUNC-TABLE.
+           05  WS-FILE2-TRUNC-ENTRY  OCCURS 100000 TIMES
+                                 INDEXED BY WS-FILE2-TRUNC-IDX
+                                 PIC X(25).
+       01 WS-AUDIT-TRUNC-TABLE.
+           05  WS-AUDIT-TRUNC-ENTRY  OCCURS 100000 TIMES
+                                 INDEXED BY WS-AUDIT-TRUNC-IDX
+                                 PIC X(33).
+
+       01 WS-FILE1-STATUS       PIC XX VALUE '00'.
+       01 WS-FILE2-STATUS       PIC XX VALUE '00'.
+       01 WS-ERROR-FILE-NAME    PIC X(20).
+       01 WS-ERROR-STATUS       PIC XX.
+
+       01 WS-PARM-FILE-STATUS   PIC XX VALUE '00'.
+       01 WS-APPEND-MODE        PIC X VALUE 'N'.
+
+       01 WS-AUDIT-FILE-STATUS  PIC XX VALUE '00'.
+       01 WS-BEFORE-TOTAL       PIC S9(9)V99 COMP-3 VALUE 0.
+
+      *> End-of-job statistics (req 011).
+       01 WS-RECORDS-READ       PIC 9(6) VALUE 0.
+       01 WS-FIRST-DETAIL       PIC X VALUE 'Y'.
+       01 WS-MIN-NUMBER         PIC S9(6)V99 COMP-3 VALUE 0.
+       01 WS-MAX-NUMBER         PIC S9(6)V99 COMP-3 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-CHECKPOINT
+           PERFORM LOAD-PARAMETERS
+           OPEN INPUT FILE1
+           IF WS-FILE1-STATUS NOT = '00'
+               MOVE 'FILE1' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE1-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           IF WS-RESTARTING = 'Y'
+               PERFORM SKIP-PROCESSED-RECORDS
+               PERFORM TRUNCATE-FILE2-TO-CHECKPOINT
+               PERFORM TRUNCATE-AUDIT-TO-CHECKPOINT
+           END-IF
+           IF WS-RESTARTING = 'Y' OR WS-APPEND-MODE = 'Y'
+               OPEN EXTEND FILE2
+      *> file2.dat may not exist yet on the very first append/restart
+      *> run (req009's headline scenario) - OPEN EXTEND on a
+      *> nonexistent file returns '35' and creates nothing, so fall
+      *> back to creating it via OPEN OUTPUT/CLOSE and re-extending,
+      *> the same fallback ARCHUTIL uses for FILE1-HIST/FILE2-HIST.
+               IF WS-FILE2-STATUS = '35'
+                   OPEN OUTPUT FILE2
+                   CLOSE FILE2
+                   OPEN EXTEND FILE2
+               END-IF
+           ELSE
+               OPEN OUTPUT FILE2
+           END-IF
+           IF WS-FILE2-STATUS NOT = '00'
+               MOVE 'FILE2' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE2-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           IF WS-RESTARTING = 'Y' OR WS-APPEND-MODE = 'Y'
+               OPEN EXTEND AUDIT-FILE
+      *> Same first-run/append fallback as FILE2 above - file2.aud
+      *> may not exist yet either.
+               IF WS-AUDIT-FILE-STATUS = '35'
+                   OPEN OUTPUT AUDIT-FILE
+                   CLOSE AUDIT-FILE
+                   OPEN EXTEND AUDIT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               MOVE 'AUDIT-FILE' TO WS-ERROR-FILE-NAME
+               MOVE WS-AUDIT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           PERFORM READ-FILE1
+           PERFORM WRITE-TRAILER-RECORD
+           CLOSE FILE1
+           CLOSE FILE2
+           CLOSE AUDIT-FILE
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM WRITE-END-OF-JOB-SUMMARY
+           STOP RUN.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               IF CKPT-STATUS = 'R'
+                   MOVE 'Y' TO WS-RESTARTING
+                   MOVE CKPT-RECORD-COUNT TO WS-SKIP-COUNT
+                   MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+                   MOVE CKPT-TOTAL TO WS-TOTAL
+                   MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ
+                   MOVE CKPT-FIRST-DETAIL TO WS-FIRST-DETAIL
+                   MOVE CKPT-MIN-NUMBER TO WS-MIN-NUMBER
+                   MOVE CKPT-MAX-NUMBER TO WS-MAX-NUMBER
+                   DISPLAY 'Resuming from checkpoint - Record: '
+                       WS-SKIP-COUNT ' Total: ' WS-TOTAL
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FILE-STATUS = '00'
+               READ PARM-FILE INTO PARM-RECORD
+               IF PARM-RUN-MODE = 'A'
+                   MOVE 'Y' TO WS-APPEND-MODE
+                   DISPLAY 'FILE2: append mode requested via file2.parm'
+               END-IF
+               CLOSE PARM-FILE
+           END-IF.
+
+      *> WS-SKIP-COUNT is CKPT-RECORD-COUNT - detail/reversal records
+      *> only (COPY-DETAIL-RECORD's own count) - but FILE1's physical
+      *> stream leads with a header record ahead of those details, so
+      *> resuming has to skip WS-SKIP-COUNT + 1 records, not just
+      *> WS-SKIP-COUNT, or the last detail processed before the
+      *> checkpoint gets read and posted to FILE2 a second time.
+       SKIP-PROCESSED-RECORDS.
+           COMPUTE WS-SKIP-READS = WS-SKIP-COUNT + 1
+           PERFORM WS-SKIP-READS TIMES
+               READ FILE1 INTO FILE1-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+               END-READ
+           END-PERFORM.
+
+      *> WS-SKIP-READS (header + WS-SKIP-COUNT details) is exactly how
+      *> many FILE2 records were on disk as of the last checkpoint, so
+      *> rewind file2.dat to that many records before re-extending it -
+      *> anything past that was written by the crashed run and is about
+      *> to be re-derived from FILE1 again by READ-FILE1.
+       TRUNCATE-FILE2-TO-CHECKPOINT.
+           MOVE 0 TO WS-TRUNC-COUNT
+           OPEN INPUT FILE2
+           IF WS-FILE2-STATUS NOT = '00'
+               MOVE 'FILE2' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE2-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           PERFORM WS-SKIP-READS TIMES
+               READ FILE2 INTO FILE2-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-TRUNC-COUNT
+                       MOVE FILE2-RECORD
+                           TO WS-FILE2-TRUNC-ENTRY (WS-TRUNC-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE FILE2
+           OPEN OUTPUT FILE2
+           IF WS-FILE2-STATUS NOT = '00'
+               MOVE 'FILE2' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE2-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           PERFORM VARYING WS-FILE2-TRUNC-IDX FROM 1 BY 1
+                   UNTIL WS-FILE2-TRUNC-IDX > WS-TRUNC-COUNT
+               MOVE WS-FILE2-TRUNC-ENTRY (WS-FILE2-TRUNC-IDX)
+                   TO FILE2-RECORD
+               WRITE FILE2-RECORD
+           END-PERFORM
+           CLOSE FILE2
+           DISPLAY 'FILE2 rewound to ' WS-TRUNC-COUNT
+               ' records at restart'.
+
+      *> AUDIT-FILE has no header entry, so WS-SKIP-COUNT (details
+      *> only) is exactly how many audit records were on disk as of
+      *> the last checkpoint.
+       TRUNCATE-AUDIT-TO-CHECKPOINT.
+           MOVE 0 TO WS-TRUNC-COUNT
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               MOVE 'AUDIT-FILE' TO WS-ERROR-FILE-NAME
+               MOVE WS-AUDIT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           PERFORM WS-SKIP-COUNT TIMES
+               READ AUDIT-FILE INTO AUDIT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-TRUNC-COUNT
+                       MOVE AUDIT-RECORD
+                           TO WS-AUDIT-TRUNC-ENTRY (WS-TRUNC-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-FILE
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               MOVE 'AUDIT-FILE' TO WS-ERROR-FILE-NAME
+               MOVE WS-AUDIT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           PERFORM VARYING WS-AUDIT-TRUNC-IDX FROM 1 BY 1
+                   UNTIL WS-AUDIT-TRUNC-IDX > WS-TRUNC-COUNT
+               MOVE WS-AUDIT-TRUNC-ENTRY (WS-AUDIT-TRUNC-IDX)
+                   TO AUDIT-RECORD
+               WRITE AUDIT-RECORD
+           END-PERFORM
+           CLOSE AUDIT-FILE
+           DISPLAY 'AUDIT-FILE rewound to ' WS-TRUNC-COUNT
+               ' records at restart'.
+
+       READ-FILE1.
+           READ FILE1 INTO FILE1-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   EVALUATE TRUE
+                       WHEN FILE1-IS-HEADER
+                           PERFORM WRITE-HEADER-RECORD
+                       WHEN FILE1-IS-DETAIL
+                           PERFORM COPY-DETAIL-RECORD
+                       WHEN FILE1-IS-REVERSAL
+                           PERFORM COPY-DETAIL-RECORD
+                   END-EVALUATE
+                   PERFORM READ-FILE1
+           END-READ.
+
+       WRITE-HEADER-RECORD.
+           MOVE 'H' TO FILE2-REC-TYPE
+           MOVE HDR-RUN-DATE TO HDR2-BUSINESS-DATE
+           ACCEPT HDR2-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT HDR2-RUN-TIME FROM TIME
+           WRITE FILE2-RECORD
+           DISPLAY 'Header - Business date: ' HDR2-BUSINESS-DATE
+               ' Run date/time: ' HDR2-RUN-DATE '/' HDR2-RUN-TIME.
+
+       COPY-DETAIL-RECORD.
+           MOVE WS-TOTAL TO WS-BEFORE-TOTAL
+           IF FILE1-IS-REVERSAL
+               SUBTRACT NUMBER-VALUE FROM WS-TOTAL ROUNDED
+                   ON SIZE ERROR
+                       DISPLAY
+                           'FILE2 ABEND: WS-TOTAL overflow on reversal '
+                           NUMBER-VALUE
+                       MOVE 16 TO RETURN-CODE
+                       CLOSE FILE1
+                       CLOSE FILE2
+                       CLOSE AUDIT-FILE
+                       STOP RUN
+               END-SUBTRACT
+           ELSE
+               ADD NUMBER-VALUE TO WS-TOTAL ROUNDED
+                   ON SIZE ERROR
+                       DISPLAY
+                           'FILE2 ABEND: WS-TOTAL overflow adding '
+                           NUMBER-VALUE
+                       MOVE 16 TO RETURN-CODE
+                       CLOSE FILE1
+                       CLOSE FILE2
+                       CLOSE AUDIT-FILE
+                       STOP RUN
+               END-ADD
+           END-IF
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM TRACK-MIN-MAX
+           DISPLAY 'Adding: ' NUMBER-VALUE
+           DISPLAY 'Total So Far: ' WS-TOTAL
+           MOVE 'D' TO FILE2-REC-TYPE
+           MOVE WS-TOTAL TO TOTAL
+           WRITE FILE2-RECORD
+           PERFORM WRITE-AUDIT-RECORD
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-EVERY) = 0
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TS-TIME FROM TIME
+           MOVE NUMBER-VALUE TO AUD-NUMBER-VALUE
+           MOVE WS-BEFORE-TOTAL TO AUD-BEFORE-TOTAL
+           MOVE WS-TOTAL TO AUD-AFTER-TOTAL
+           WRITE AUDIT-RECORD.
+
+       TRACK-MIN-MAX.
+           IF WS-FIRST-DETAIL = 'Y'
+               MOVE NUMBER-VALUE TO WS-MIN-NUMBER
+               MOVE NUMBER-VALUE TO WS-MAX-NUMBER
+               MOVE 'N' TO WS-FIRST-DETAIL
+           ELSE
+               IF NUMBER-VALUE < WS-MIN-NUMBER
+                   MOVE NUMBER-VALUE TO WS-MIN-NUMBER
+               END-IF
+               IF NUMBER-VALUE > WS-MAX-NUMBER
+                   MOVE NUMBER-VALUE TO WS-MAX-NUMBER
+               END-IF
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = '00'
+               MOVE 'CHECKPOINT-FILE' TO WS-ERROR-FILE-NAME
+               MOVE WS-CKPT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           MOVE 'R' TO CKPT-STATUS
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE WS-TOTAL TO CKPT-TOTAL
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+           MOVE WS-FIRST-DETAIL TO CKPT-FIRST-DETAIL
+           MOVE WS-MIN-NUMBER TO CKPT-MIN-NUMBER
+           MOVE WS-MAX-NUMBER TO CKPT-MAX-NUMBER
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY 'Checkpoint saved at record ' WS-RECORD-COUNT.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = '00'
+               MOVE 'CHECKPOINT-FILE' TO WS-ERROR-FILE-NAME
+               MOVE WS-CKPT-FILE-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           MOVE 'C' TO CKPT-STATUS
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE WS-TOTAL TO CKPT-TOTAL
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       OPEN-ERROR.
+           DISPLAY 'FILE2 ABEND: OPEN FAILED FOR ' WS-ERROR-FILE-NAME
+               ' - FILE STATUS ' WS-ERROR-STATUS
+           MOVE 12 TO RETURN-CODE
+           STOP RUN.
+
+       WRITE-TRAILER-RECORD.
+           MOVE 'T' TO FILE2-REC-TYPE
+           MOVE WS-RECORD-COUNT TO TRAILER-RECORD-COUNT
+           MOVE WS-TOTAL TO TRAILER-GRAND-TOTAL
+           WRITE FILE2-RECORD
+           DISPLAY 'Trailer - Records: ' WS-RECORD-COUNT
+               ' Grand Total: ' WS-TOTAL.
+
+       WRITE-END-OF-JOB-SUMMARY.
+           DISPLAY '===== FILE2 END-OF-JOB SUMMARY ====='
+           DISPLAY 'Records read from FILE1:    ' WS-RECORDS-READ
+           DISPLAY 'Records written to FILE2:   ' WS-RECORD-COUNT
+           DISPLAY 'Minimum NUMBER seen:        ' WS-MIN-NUMBER
+           DISPLAY 'Maximum NUMBER seen:        ' WS-MAX-NUMBER
+           DISPLAY 'Final WS-TOTAL:             ' WS-TOTAL
+           DISPLAY '====================================='.
