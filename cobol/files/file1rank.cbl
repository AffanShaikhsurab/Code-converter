@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE1RANK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO 'file1.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FILE1-REC-KEY
+               FILE STATUS IS WS-FILE1-STATUS.
+           SELECT SORT-WORK ASSIGN TO 'file1rank.srt'.
+           SELECT RANK-REPORT ASSIGN TO 'file1rank.rpt'
+               FILE STATUS IS WS-RANK-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE1.
+       01  FILE1-RECORD.
+           COPY file1rec.
+
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+      *> Carries cents (req 010) to match NUMBER-VALUE in file1rec.cpy.
+           05  SORT-NUMBER          PIC 9(6)V99 COMP-3.
+
+       FD  RANK-REPORT.
+       01  RANK-REPORT-RECORD       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE           PIC X VALUE 'N'.
+       01 WS-SORT-EOF              PIC X VALUE 'N'.
+       01 WS-RANK                  PIC 9(6) VALUE 0.
+       01 WS-TOP-N                 PIC 9(6) VALUE 20.
+
+       01 WS-FILE1-STATUS          PIC XX VALUE '00'.
+       01 WS-RANK-REPORT-STATUS    PIC XX VALUE '00'.
+       01 WS-ERROR-FILE-NAME       PIC X(20).
+       01 WS-ERROR-STATUS          PIC XX.
+
+       01 WS-HEADER-LINE.
+           05  FILLER               PIC X(30) VALUE
+               'FILE1 TOP-N EXCEPTION REPORT'.
+           05  FILLER               PIC X(50) VALUE SPACES.
+
+       01 WS-COLUMN-LINE.
+           05  FILLER               PIC X(6)  VALUE 'RANK'.
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  FILLER               PIC X(6)  VALUE 'NUMBER'.
+           05  FILLER               PIC X(58) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+           05  WS-DTL-RANK          PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  WS-DTL-NUMBER        PIC Z(5)9.99.
+           05  FILLER               PIC X(58) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           SORT SORT-WORK
+               ON DESCENDING KEY SORT-NUMBER
+               INPUT PROCEDURE IS LOAD-SORT-INPUT
+               OUTPUT PROCEDURE IS WRITE-RANK-REPORT
+           STOP RUN.
+
+       LOAD-SORT-INPUT.
+           OPEN INPUT FILE1
+           IF WS-FILE1-STATUS NOT = '00'
+               MOVE 'FILE1' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE1-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           PERFORM READ-FILE1-FOR-SORT
+           CLOSE FILE1.
+
+       READ-FILE1-FOR-SORT.
+           READ FILE1 INTO FILE1-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+               NOT AT END
+                   IF FILE1-IS-DETAIL
+                       MOVE NUMBER-VALUE TO SORT-NUMBER
+                       RELEASE SORT-RECORD
+                   END-IF
+                   PERFORM READ-FILE1-FOR-SORT
+           END-READ.
+
+       WRITE-RANK-REPORT.
+           OPEN OUTPUT RANK-REPORT
+           IF WS-RANK-REPORT-STATUS NOT = '00'
+               MOVE 'RANK-REPORT' TO WS-ERROR-FILE-NAME
+               MOVE WS-RANK-REPORT-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           WRITE RANK-REPORT-RECORD FROM WS-HEADER-LINE
+           WRITE RANK-REPORT-RECORD FROM WS-COLUMN-LINE
+           PERFORM RETURN-SORTED-RECORDS
+           DISPLAY 'FILE1RANK: top ' WS-TOP-N
+               ' of ' WS-RANK ' records reported'
+           CLOSE RANK-REPORT.
+
+       RETURN-SORTED-RECORDS.
+           RETURN SORT-WORK INTO SORT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-SORT-EOF
+               NOT AT END
+                   ADD 1 TO WS-RANK
+                   IF WS-RANK <= WS-TOP-N
+                       MOVE WS-RANK TO WS-DTL-RANK
+                       MOVE SORT-NUMBER TO WS-DTL-NUMBER
+                       WRITE RANK-REPORT-RECORD FROM WS-DETAIL-LINE
+                   END-IF
+                   PERFORM RETURN-SORTED-RECORDS
+           END-RETURN.
+
+       OPEN-ERROR.
+           DISPLAY 'FILE1RANK ABEND: OPEN FAILED FOR '
+               WS-ERROR-FILE-NAME ' - FILE STATUS ' WS-ERROR-STATUS
+           MOVE 12 TO RETURN-CODE
+           STOP RUN.
