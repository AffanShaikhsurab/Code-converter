@@ -0,0 +1,361 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO 'file1.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FILE1-REC-KEY
+               FILE STATUS IS WS-FILE1-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO 'file1.exc'
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'file1.rpt'
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE1.
+       01  FILE1-RECORD.
+           COPY file1rec.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXC-NUMBER-VALUE     PIC S9(6)V99 COMP-3.
+           05  EXC-REASON           PIC X(30).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE        PIC X VALUE 'N'.
+      *> WS-TOTAL/WS-CONTROL-TOTAL carry cents (req 010) to match
+      *> NUMBER-VALUE/TRLR-CONTROL-TOTAL in file1rec.cpy.
+      *> Signed (req 024) so reversal entries can drive the running
+      *> and control totals negative instead of just failing to add.
+       01 WS-TOTAL              PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-EXCEPTION-COUNT    PIC 9(6) VALUE 0.
+
+       01 WS-CONTROL-TOTAL      PIC S9(6)V99 COMP-3 VALUE 0.
+       01 WS-CONTROL-MISMATCH   PIC X VALUE 'N'.
+       01 WS-DETAIL-COUNT       PIC 9(6) VALUE 0.
+
+       01 WS-FILE1-STATUS       PIC XX VALUE '00'.
+       01 WS-EXCEPTION-STATUS   PIC XX VALUE '00'.
+       01 WS-ERROR-FILE-NAME    PIC X(20).
+       01 WS-ERROR-STATUS       PIC XX.
+
+       01 WS-EXCEPTION-REASON   PIC X(30).
+
+      *> Widening NUMBER-VALUE to PIC 9(7) (req 004) ruled out a flat
+      *> one-flag-per-value bitmap, so duplicates seen so far are kept
+      *> in a table and searched instead. The table is kept in
+      *> ascending order (new values are binary-search-inserted into
+      *> place by INSERT-SEEN-VALUE) so CHECK-DUPLICATE can use
+      *> SEARCH ALL - a linear scan re-compared every incoming record
+      *> against every prior one, which made a full 100000-record
+      *> batch's worth of duplicate checking grow quadratically.
+      *> A reversal (req 024) is expected to repeat the same
+      *> NUMBER-VALUE as the detail it corrects, so reversals are kept
+      *> in their own seen-table and checked for duplicates only
+      *> against other reversals - not against WS-SEEN-ENTRY's details.
+       01 WS-SEEN-COUNT         PIC 9(6) VALUE 0.
+       01 WS-SEEN-NUMBERS.
+           05  WS-SEEN-ENTRY    OCCURS 1 TO 100000 TIMES
+                                 DEPENDING ON WS-SEEN-COUNT
+                                 ASCENDING KEY IS WS-SEEN-ENTRY
+                                 INDEXED BY WS-SEEN-IDX
+                                 PIC S9(6)V99 COMP-3.
+       01 WS-REVERSAL-SEEN-COUNT PIC 9(6) VALUE 0.
+       01 WS-REVERSAL-SEEN-NUMBERS.
+           05  WS-REVERSAL-SEEN-ENTRY  OCCURS 1 TO 100000 TIMES
+                                 DEPENDING ON WS-REVERSAL-SEEN-COUNT
+                                 ASCENDING KEY IS WS-REVERSAL-SEEN-ENTRY
+                                 INDEXED BY WS-REVERSAL-SEEN-IDX
+                                 PIC S9(6)V99 COMP-3.
+       01 WS-DUPLICATE-FOUND    PIC X VALUE 'N'.
+
+      *> Binary-search working fields shared by both seen-tables'
+      *> insert-in-sorted-order logic (used one table at a time).
+       01 WS-BSEARCH-LOW           PIC 9(6).
+       01 WS-BSEARCH-HIGH          PIC 9(6).
+       01 WS-BSEARCH-MID           PIC 9(6).
+       01 WS-BSEARCH-INSERT-POINT  PIC 9(6).
+
+       01 WS-REPORT-STATUS      PIC XX VALUE '00'.
+       01 WS-RUN-DATE           PIC 9(8).
+       01 WS-LINE-COUNT         PIC 9(4) VALUE 0.
+       01 WS-PAGE-COUNT         PIC 9(4) VALUE 0.
+       01 WS-LINES-PER-PAGE     PIC 9(4) VALUE 60.
+
+       01 WS-REPORT-HEADING.
+           05  FILLER            PIC X(11) VALUE 'FILE1 RUN '.
+           05  WS-HDG-DATE       PIC 9(8).
+           05  FILLER            PIC X(6)  VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE 'PAGE '.
+           05  WS-HDG-PAGE       PIC ZZZ9.
+           05  FILLER            PIC X(46) VALUE SPACES.
+
+       01 WS-COLUMN-HEADING.
+           05  FILLER            PIC X(10) VALUE 'NUMBER'.
+           05  FILLER            PIC X(10) VALUE 'TOTAL'.
+           05  FILLER            PIC X(60) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+           05  WS-DTL-NUMBER     PIC -(5)9.99.
+           05  FILLER            PIC X(6)  VALUE SPACES.
+           05  WS-DTL-TOTAL      PIC -(8)9.99.
+           05  FILLER            PIC X(50) VALUE SPACES.
+
+       01 WS-FOOTER-LINE.
+           05  FILLER            PIC X(13) VALUE 'GRAND TOTAL: '.
+           05  WS-FTR-TOTAL      PIC -(8)9.99.
+           05  FILLER            PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT FILE1
+           IF WS-FILE1-STATUS NOT = '00'
+               MOVE 'FILE1' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE1-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               MOVE 'EXCEPTION-FILE' TO WS-ERROR-FILE-NAME
+               MOVE WS-EXCEPTION-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'REPORT-FILE' TO WS-ERROR-FILE-NAME
+               MOVE WS-REPORT-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM WRITE-PAGE-HEADING
+           PERFORM READ-NUMBERS
+           PERFORM WRITE-GRAND-TOTAL
+           PERFORM CHECK-CONTROL-TOTAL
+           CLOSE FILE1
+           CLOSE EXCEPTION-FILE
+           CLOSE REPORT-FILE
+           DISPLAY 'Exception records written: ' WS-EXCEPTION-COUNT
+           IF WS-CONTROL-MISMATCH = 'Y'
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       WRITE-PAGE-HEADING.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-RUN-DATE TO WS-HDG-DATE
+           MOVE WS-PAGE-COUNT TO WS-HDG-PAGE
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADING
+           WRITE REPORT-RECORD FROM WS-COLUMN-HEADING
+           MOVE 2 TO WS-LINE-COUNT.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADING
+           END-IF
+           MOVE NUMBER-VALUE TO WS-DTL-NUMBER
+           MOVE WS-TOTAL TO WS-DTL-TOTAL
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-TOTAL TO WS-FTR-TOTAL
+           WRITE REPORT-RECORD FROM WS-FOOTER-LINE.
+
+       READ-NUMBERS.
+           READ FILE1 INTO FILE1-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN FILE1-IS-HEADER
+                           PERFORM DISPLAY-BATCH-HEADER
+                       WHEN FILE1-IS-TRAILER
+                           MOVE TRLR-CONTROL-TOTAL TO WS-CONTROL-TOTAL
+                       WHEN FILE1-IS-DETAIL
+                           ADD 1 TO WS-DETAIL-COUNT
+                           PERFORM VALIDATE-AND-ADD
+                       WHEN FILE1-IS-REVERSAL
+                           ADD 1 TO WS-DETAIL-COUNT
+                           PERFORM VALIDATE-AND-ADD
+                   END-EVALUATE
+                   PERFORM READ-NUMBERS
+           END-READ.
+
+       DISPLAY-BATCH-HEADER.
+           DISPLAY 'Batch header - Run date: ' HDR-RUN-DATE
+               ' Batch ID: ' HDR-BATCH-ID.
+
+      *> A negative NUMBER-VALUE is invalid (req 007) even though
+      *> NUMBER-VALUE became signed (req 024) to let reversals drive
+      *> WS-TOTAL negative - a reversal's own NUMBER-VALUE is always
+      *> the positive magnitude being corrected, so a negative value on
+      *> either a detail or a reversal record is malformed input, not
+      *> a legitimate way to reduce the total.
+       VALIDATE-AND-ADD.
+           IF NUMBER-VALUE NOT NUMERIC
+               MOVE 'INVALID/NON-NUMERIC INPUT' TO WS-EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               IF (FILE1-IS-DETAIL AND NUMBER-VALUE < 0)
+                   OR (FILE1-IS-REVERSAL AND NUMBER-VALUE < 0)
+                   MOVE 'NEGATIVE AMOUNT NOT ALLOWED'
+                       TO WS-EXCEPTION-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               ELSE
+                   PERFORM CHECK-DUPLICATE
+                   IF WS-DUPLICATE-FOUND = 'Y'
+                       MOVE 'DUPLICATE NUMBER-VALUE'
+                           TO WS-EXCEPTION-REASON
+                       PERFORM WRITE-EXCEPTION-RECORD
+                   ELSE
+                       IF FILE1-IS-REVERSAL
+                           PERFORM INSERT-REVERSAL-SEEN-VALUE
+                           SUBTRACT NUMBER-VALUE FROM WS-TOTAL ROUNDED
+                               ON SIZE ERROR
+                                   DISPLAY
+                                       'FILE1 ABEND: WS-TOTAL overflow'
+                                       ' on reversal ' NUMBER-VALUE
+                                   MOVE 16 TO RETURN-CODE
+                                   CLOSE FILE1
+                                   CLOSE EXCEPTION-FILE
+                                   CLOSE REPORT-FILE
+                                   STOP RUN
+                           END-SUBTRACT
+                       ELSE
+                           PERFORM INSERT-SEEN-VALUE
+                           ADD NUMBER-VALUE TO WS-TOTAL ROUNDED
+                               ON SIZE ERROR
+                                   DISPLAY
+                                       'FILE1 ABEND: WS-TOTAL overflow '
+                                       'adding ' NUMBER-VALUE
+                                   MOVE 16 TO RETURN-CODE
+                                   CLOSE FILE1
+                                   CLOSE EXCEPTION-FILE
+                                   CLOSE REPORT-FILE
+                                   STOP RUN
+                           END-ADD
+                       END-IF
+                       PERFORM WRITE-DETAIL-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Reversals are checked for duplicates against their own table
+      *> (WS-REVERSAL-SEEN-ENTRY), not WS-SEEN-ENTRY's details, since a
+      *> reversal is expected to repeat the NUMBER-VALUE of the detail
+      *> it corrects. Both tables are kept in ascending order (see
+      *> INSERT-SEEN-VALUE/INSERT-REVERSAL-SEEN-VALUE) so SEARCH ALL
+      *> can binary-search instead of scanning every entry.
+       CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUPLICATE-FOUND
+           IF FILE1-IS-REVERSAL
+               IF WS-REVERSAL-SEEN-COUNT > 0
+                   SEARCH ALL WS-REVERSAL-SEEN-ENTRY
+                       AT END
+                           CONTINUE
+                       WHEN WS-REVERSAL-SEEN-ENTRY
+                               (WS-REVERSAL-SEEN-IDX) = NUMBER-VALUE
+                           MOVE 'Y' TO WS-DUPLICATE-FOUND
+                   END-SEARCH
+               END-IF
+           ELSE
+               IF WS-SEEN-COUNT > 0
+                   SEARCH ALL WS-SEEN-ENTRY
+                       AT END
+                           CONTINUE
+                       WHEN WS-SEEN-ENTRY (WS-SEEN-IDX) = NUMBER-VALUE
+                           MOVE 'Y' TO WS-DUPLICATE-FOUND
+                   END-SEARCH
+               END-IF
+           END-IF.
+
+      *> Binary-search NUMBER-VALUE's sorted insertion point among the
+      *> first WS-SEEN-COUNT entries, then shift everything from that
+      *> point up by one slot before dropping the new value in place -
+      *> this is what keeps WS-SEEN-ENTRY ascending for
+      *> CHECK-DUPLICATE's SEARCH ALL.
+       INSERT-SEEN-VALUE.
+           PERFORM FIND-SEEN-INSERT-POINT
+           ADD 1 TO WS-SEEN-COUNT
+           IF WS-BSEARCH-INSERT-POINT < WS-SEEN-COUNT
+               PERFORM VARYING WS-SEEN-IDX FROM WS-SEEN-COUNT BY -1
+                       UNTIL WS-SEEN-IDX <= WS-BSEARCH-INSERT-POINT
+                   MOVE WS-SEEN-ENTRY (WS-SEEN-IDX - 1)
+                       TO WS-SEEN-ENTRY (WS-SEEN-IDX)
+               END-PERFORM
+           END-IF
+           MOVE NUMBER-VALUE TO WS-SEEN-ENTRY (WS-BSEARCH-INSERT-POINT).
+
+       FIND-SEEN-INSERT-POINT.
+           MOVE 1 TO WS-BSEARCH-LOW
+           MOVE WS-SEEN-COUNT TO WS-BSEARCH-HIGH
+           PERFORM UNTIL WS-BSEARCH-LOW > WS-BSEARCH-HIGH
+               COMPUTE WS-BSEARCH-MID =
+                   (WS-BSEARCH-LOW + WS-BSEARCH-HIGH) / 2
+               IF WS-SEEN-ENTRY (WS-BSEARCH-MID) < NUMBER-VALUE
+                   COMPUTE WS-BSEARCH-LOW = WS-BSEARCH-MID + 1
+               ELSE
+                   COMPUTE WS-BSEARCH-HIGH = WS-BSEARCH-MID - 1
+               END-IF
+           END-PERFORM
+           MOVE WS-BSEARCH-LOW TO WS-BSEARCH-INSERT-POINT.
+
+      *> Same binary-search-insert as INSERT-SEEN-VALUE above, kept as
+      *> a separate paragraph pair since it operates on the reversal
+      *> table's own count/index instead of WS-SEEN-COUNT/WS-SEEN-IDX.
+       INSERT-REVERSAL-SEEN-VALUE.
+           PERFORM FIND-REVERSAL-SEEN-INSERT-POINT
+           ADD 1 TO WS-REVERSAL-SEEN-COUNT
+           IF WS-BSEARCH-INSERT-POINT < WS-REVERSAL-SEEN-COUNT
+               PERFORM VARYING WS-REVERSAL-SEEN-IDX
+                       FROM WS-REVERSAL-SEEN-COUNT BY -1
+                       UNTIL WS-REVERSAL-SEEN-IDX
+                           <= WS-BSEARCH-INSERT-POINT
+                   MOVE WS-REVERSAL-SEEN-ENTRY
+                           (WS-REVERSAL-SEEN-IDX - 1)
+                       TO WS-REVERSAL-SEEN-ENTRY (WS-REVERSAL-SEEN-IDX)
+               END-PERFORM
+           END-IF
+           MOVE NUMBER-VALUE
+               TO WS-REVERSAL-SEEN-ENTRY (WS-BSEARCH-INSERT-POINT).
+
+       FIND-REVERSAL-SEEN-INSERT-POINT.
+           MOVE 1 TO WS-BSEARCH-LOW
+           MOVE WS-REVERSAL-SEEN-COUNT TO WS-BSEARCH-HIGH
+           PERFORM UNTIL WS-BSEARCH-LOW > WS-BSEARCH-HIGH
+               COMPUTE WS-BSEARCH-MID =
+                   (WS-BSEARCH-LOW + WS-BSEARCH-HIGH) / 2
+               IF WS-REVERSAL-SEEN-ENTRY (WS-BSEARCH-MID) < NUMBER-VALUE
+                   COMPUTE WS-BSEARCH-LOW = WS-BSEARCH-MID + 1
+               ELSE
+                   COMPUTE WS-BSEARCH-HIGH = WS-BSEARCH-MID - 1
+               END-IF
+           END-PERFORM
+           MOVE WS-BSEARCH-LOW TO WS-BSEARCH-INSERT-POINT.
+
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE NUMBER-VALUE TO EXC-NUMBER-VALUE
+           MOVE WS-EXCEPTION-REASON TO EXC-REASON
+           WRITE EXCEPTION-RECORD.
+
+       OPEN-ERROR.
+           DISPLAY 'FILE1 ABEND: OPEN FAILED FOR ' WS-ERROR-FILE-NAME
+               ' - FILE STATUS ' WS-ERROR-STATUS
+           MOVE 12 TO RETURN-CODE
+           STOP RUN.
+
+       CHECK-CONTROL-TOTAL.
+           IF WS-TOTAL = WS-CONTROL-TOTAL
+               DISPLAY 'Control total OK - Total: ' WS-TOTAL
+           ELSE
+               DISPLAY 'CONTROL TOTAL MISMATCH - Expected: '
+                   WS-CONTROL-TOTAL ' Actual: ' WS-TOTAL
+               MOVE 'Y' TO WS-CONTROL-MISMATCH
+           END-IF.
