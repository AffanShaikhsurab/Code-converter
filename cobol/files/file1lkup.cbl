@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE1LKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO 'file1.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FILE1-REC-KEY
+               FILE STATUS IS WS-FILE1-STATUS.
+           SELECT LKUP-PARM-FILE ASSIGN TO 'file1lkup.parm'
+               FILE STATUS IS WS-LKUP-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE1.
+       01  FILE1-RECORD.
+           COPY file1rec.
+
+      *> LKUP-MODE 'K' looks a record up directly by its RECORD KEY -
+      *> the fast, indexed path this program exists to add (req 018).
+      *> LKUP-MODE 'N' looks a record up by NUMBER-VALUE instead;
+      *> NUMBER-VALUE was deliberately NOT made the RECORD KEY (req
+      *> 003's duplicate-NUMBER detection means it isn't unique, and
+      *> an indexed file's key must be), so that path falls back to a
+      *> sequential scan and reports the first match.
+       FD  LKUP-PARM-FILE.
+       01  LKUP-PARM-RECORD.
+           05  LKUP-MODE            PIC X(1).
+           05  LKUP-KEY             PIC 9(6).
+           05  LKUP-NUMBER          PIC 9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE        PIC X VALUE 'N'.
+       01 WS-FOUND              PIC X VALUE 'N'.
+
+       01 WS-FILE1-STATUS       PIC XX VALUE '00'.
+       01 WS-LKUP-PARM-STATUS   PIC XX VALUE '00'.
+       01 WS-ERROR-FILE-NAME    PIC X(20).
+       01 WS-ERROR-STATUS       PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT LKUP-PARM-FILE
+           IF WS-LKUP-PARM-STATUS NOT = '00'
+               DISPLAY 'FILE1LKUP ABEND: file1lkup.parm not available'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ LKUP-PARM-FILE INTO LKUP-PARM-RECORD
+           CLOSE LKUP-PARM-FILE
+           OPEN INPUT FILE1
+           IF WS-FILE1-STATUS NOT = '00'
+               MOVE 'FILE1' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE1-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           EVALUATE LKUP-MODE
+               WHEN 'K'
+                   PERFORM LOOKUP-BY-KEY
+               WHEN 'N'
+                   PERFORM LOOKUP-BY-NUMBER
+               WHEN OTHER
+                   DISPLAY 'FILE1LKUP ABEND: invalid LKUP-MODE '
+                       LKUP-MODE
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE
+           CLOSE FILE1
+           IF WS-FOUND = 'N'
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       LOOKUP-BY-KEY.
+           MOVE LKUP-KEY TO FILE1-REC-KEY
+           READ FILE1 INTO FILE1-RECORD
+               INVALID KEY
+                   DISPLAY 'FILE1LKUP: no record found for key '
+                       LKUP-KEY
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND
+                   PERFORM DISPLAY-FOUND-RECORD
+           END-READ.
+
+       LOOKUP-BY-NUMBER.
+           READ FILE1 INTO FILE1-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+               NOT AT END
+                   IF (FILE1-IS-DETAIL OR FILE1-IS-REVERSAL)
+                       AND NUMBER-VALUE = LKUP-NUMBER
+                       MOVE 'Y' TO WS-FOUND
+                       PERFORM DISPLAY-FOUND-RECORD
+                   END-IF
+           END-READ
+           IF WS-END-OF-FILE = 'N' AND WS-FOUND = 'N'
+               PERFORM LOOKUP-BY-NUMBER
+           END-IF
+           IF WS-FOUND = 'N'
+               DISPLAY 'FILE1LKUP: no record found for NUMBER '
+                   LKUP-NUMBER
+           END-IF.
+
+       DISPLAY-FOUND-RECORD.
+           DISPLAY 'FILE1LKUP: found key ' FILE1-REC-KEY
+               ' type ' FILE1-REC-TYPE ' number ' NUMBER-VALUE.
+
+       OPEN-ERROR.
+           DISPLAY 'FILE1LKUP ABEND: OPEN FAILED FOR '
+               WS-ERROR-FILE-NAME ' - FILE STATUS ' WS-ERROR-STATUS
+           MOVE 12 TO RETURN-CODE
+           STOP RUN.
