@@ -1,12 +1,174 @@
-The COBOL code provided is a program that demonstrates various forms of the ACCEPT verb. It does not depend on any external files, as it only uses a working-storage variable `ws-input` to store user input.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE1MAINT.
+      *> Was an ACCEPT-verb syntax demo (timeout, no-echo, uppercase,
+      *> auto-skip) against a single throwaway ws-input field that
+      *> never touched a real file. Rebuilt (req 023) as a SCREEN
+      *> SECTION transaction that lets an operator browse, add, and
+      *> delete FILE1-RECORD entries in file1.dat interactively -
+      *> an actual maintenance screen instead of batch-only access.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO 'file1.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FILE1-REC-KEY
+               FILE STATUS IS WS-FILE1-STATUS.
 
-The program demonstrates the following types of ACCEPT:
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE1.
+       01  FILE1-RECORD.
+           COPY file1rec.
 
-1. Basic accept syntax, storing user input in a variable.
-2. Accept without storing input, only waiting for user input.
-3. Accept with timeout, waiting for user input for a specified duration.
-4. Accept with auto-skip, automatically entering user input when the variable's width is reached.
-5. Accept with no-echo, not displaying user input as it is entered.
-6. Accept with uppercase conversion, converting user input to uppercase.
+       WORKING-STORAGE SECTION.
+       01 WS-DONE               PIC X VALUE 'N'.
+       01 WS-CHOICE             PIC X(1).
+       01 WS-BROWSE-CHOICE      PIC X(1).
+       01 WS-END-OF-FILE        PIC X VALUE 'N'.
+       01 WS-MESSAGE            PIC X(40) VALUE SPACES.
 
-The program uses the `display` statement to prompt the user for input and to display the entered value. The `at yyxx` clause is used to specify the line and column numbers for screen mode input/output statements, as the program enters screen mode after the first accept statement.
\ No newline at end of file
+       01 WS-ADD-KEY            PIC 9(6).
+       01 WS-ADD-NUMBER         PIC 9(6)V99.
+       01 WS-ADD-REVERSAL       PIC X(1) VALUE 'N'.
+
+       01 WS-DEL-KEY            PIC 9(6).
+
+       01 WS-FILE1-STATUS       PIC XX VALUE '00'.
+       01 WS-ERROR-FILE-NAME    PIC X(20).
+       01 WS-ERROR-STATUS       PIC XX.
+
+       SCREEN SECTION.
+       01  MENU-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 1  VALUE 'FILE1 MAINTENANCE MENU'.
+           05  LINE 3  COL 1  VALUE 'B) Browse records'.
+           05  LINE 4  COL 1  VALUE 'A) Add a record'.
+           05  LINE 5  COL 1  VALUE 'D) Delete a record'.
+           05  LINE 6  COL 1  VALUE 'X) Exit'.
+           05  LINE 8  COL 1  VALUE 'Selection: '.
+           05  LINE 8  COL 13 PIC X(1) USING WS-CHOICE.
+           05  LINE 10 COL 1  PIC X(40) FROM WS-MESSAGE.
+
+       01  BROWSE-SCREEN.
+           05  LINE 1  COL 1  VALUE 'FILE1 BROWSE'.
+           05  LINE 3  COL 1  VALUE 'Key: '.
+           05  LINE 3  COL 10 PIC 9(6) FROM FILE1-REC-KEY.
+           05  LINE 4  COL 1  VALUE 'Type: '.
+           05  LINE 4  COL 10 PIC X(1) FROM FILE1-REC-TYPE.
+           05  LINE 5  COL 1  VALUE 'Number: '.
+           05  LINE 5  COL 10 PIC -(5)9.99 FROM NUMBER-VALUE.
+           05  LINE 7  COL 1  VALUE 'ENTER=next  Q=stop'.
+           05  LINE 8  COL 1  PIC X(1) USING WS-BROWSE-CHOICE.
+
+       01  ADD-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 1  VALUE 'FILE1 ADD RECORD'.
+           05  LINE 3  COL 1  VALUE 'New key (6 digits, 1-999998): '.
+           05  LINE 3  COL 32 PIC 9(6) USING WS-ADD-KEY.
+           05  LINE 4  COL 1  VALUE 'Number (up to 9999.99): '.
+           05  LINE 4  COL 32 PIC 9(6).99 USING WS-ADD-NUMBER.
+           05  LINE 5  COL 1  VALUE 'Reversal entry? (Y/N): '.
+           05  LINE 5  COL 25 PIC X(1) USING WS-ADD-REVERSAL.
+           05  LINE 7  COL 1  PIC X(40) FROM WS-MESSAGE.
+
+       01  DELETE-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 1  VALUE 'FILE1 DELETE RECORD'.
+           05  LINE 3  COL 1  VALUE 'Key to delete: '.
+           05  LINE 3  COL 20 PIC 9(6) USING WS-DEL-KEY.
+           05  LINE 5  COL 1  PIC X(40) FROM WS-MESSAGE.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN I-O FILE1
+           IF WS-FILE1-STATUS NOT = '00'
+               MOVE 'FILE1' TO WS-ERROR-FILE-NAME
+               MOVE WS-FILE1-STATUS TO WS-ERROR-STATUS
+               PERFORM OPEN-ERROR
+           END-IF
+           PERFORM UNTIL WS-DONE = 'Y'
+               MOVE SPACES TO WS-MESSAGE
+               DISPLAY MENU-SCREEN
+               ACCEPT MENU-SCREEN
+               EVALUATE FUNCTION UPPER-CASE(WS-CHOICE)
+                   WHEN 'B'
+                       PERFORM BROWSE-RECORDS
+                   WHEN 'A'
+                       PERFORM ADD-RECORD
+                   WHEN 'D'
+                       PERFORM DELETE-RECORD
+                   WHEN 'X'
+                       MOVE 'Y' TO WS-DONE
+                   WHEN OTHER
+                       MOVE 'Invalid selection' TO WS-MESSAGE
+               END-EVALUATE
+           END-PERFORM
+           CLOSE FILE1
+           STOP RUN.
+
+       BROWSE-RECORDS.
+           MOVE 'N' TO WS-END-OF-FILE
+           MOVE LOW-VALUES TO FILE1-REC-KEY
+           START FILE1 KEY IS NOT LESS THAN FILE1-REC-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-START
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ FILE1 NEXT RECORD INTO FILE1-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       DISPLAY BROWSE-SCREEN
+                       ACCEPT BROWSE-SCREEN
+                       IF FUNCTION UPPER-CASE(WS-BROWSE-CHOICE) = 'Q'
+                           MOVE 'Y' TO WS-END-OF-FILE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ADD-RECORD.
+           MOVE 'N' TO WS-ADD-REVERSAL
+           DISPLAY ADD-SCREEN
+           ACCEPT ADD-SCREEN
+           MOVE WS-ADD-KEY TO FILE1-REC-KEY
+           IF FILE1-REC-KEY = 0 OR FILE1-REC-KEY = 999999
+               MOVE 'Key 0 and 999999 are reserved - not added'
+                   TO WS-MESSAGE
+           ELSE
+               IF FUNCTION UPPER-CASE(WS-ADD-REVERSAL) = 'Y'
+                   SET FILE1-IS-REVERSAL TO TRUE
+               ELSE
+                   SET FILE1-IS-DETAIL TO TRUE
+               END-IF
+               MOVE WS-ADD-NUMBER TO NUMBER-VALUE
+               WRITE FILE1-RECORD
+                   INVALID KEY
+                       MOVE 'Key already exists - not added'
+                           TO WS-MESSAGE
+                   NOT INVALID KEY
+                       MOVE 'Record added' TO WS-MESSAGE
+               END-WRITE
+           END-IF.
+
+       DELETE-RECORD.
+           DISPLAY DELETE-SCREEN
+           ACCEPT DELETE-SCREEN
+           MOVE WS-DEL-KEY TO FILE1-REC-KEY
+           IF FILE1-REC-KEY = 0 OR FILE1-REC-KEY = 999999
+               MOVE 'Cannot delete the header/trailer record'
+                   TO WS-MESSAGE
+           ELSE
+               DELETE FILE1
+                   INVALID KEY
+                       MOVE 'Key not found - not deleted' TO WS-MESSAGE
+                   NOT INVALID KEY
+                       MOVE 'Record deleted' TO WS-MESSAGE
+               END-DELETE
+           END-IF.
+
+       OPEN-ERROR.
+           DISPLAY 'FILE1MAINT ABEND: OPEN FAILED FOR '
+               WS-ERROR-FILE-NAME ' - FILE STATUS ' WS-ERROR-STATUS
+           MOVE 12 TO RETURN-CODE
+           STOP RUN.
